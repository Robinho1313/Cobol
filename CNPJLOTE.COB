@@ -0,0 +1,122 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. CNPJLOTE.
+       AUTHOR. ROBSON BORGES DOS SANTOS.
+       INSTALLATION.  where.
+       DATE-WRITTEN.  02/08/2025.
+       DATE-COMPILED. 02/08/2025.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CNPJ-ENTRADA ASSIGN TO "CNPJENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ENTRADA.
+
+           SELECT ARQ-CNPJ-SAIDA ASSIGN TO "CNPJSAI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SAIDA.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+        FILE SECTION.
+      *----------------------------------------------------------------*
+       FD  ARQ-CNPJ-ENTRADA
+           LABEL RECORD IS STANDARD.
+       01  REG-CNPJ-ENTRADA.
+           05  ENT-CNPJ            PIC 9(014).
+
+       FD  ARQ-CNPJ-SAIDA
+           LABEL RECORD IS STANDARD.
+       01  REG-CNPJ-SAIDA.
+           05  SAI-CNPJ-ALFA       PIC X(018).
+           05  FILLER              PIC X(002) VALUE SPACES.
+           05  SAI-SITUACAO        PIC X(009).
+      *----------------------------------------------------------------*
+        WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       01  WRK-FS-ENTRADA    PIC  X(002).
+       01  WRK-FS-SAIDA      PIC  X(002).
+       01  WRK-FIM-ARQUIVO   PIC  X(001) VALUE 'N'.
+           88 WRK-FIM-ARQUIVO-SIM   VALUE 'S'.
+       01  WRK-CNPJ-ALFA     PIC  X(018) VALUE SPACES.
+       01  WRK-CNPJ-VALIDO   PIC  X(001) VALUE 'N'.
+           88 WRK-CNPJ-VALIDO-SIM   VALUE 'S'.
+       01  WRK-QTDE-LIDOS    PIC  9(06) COMP VALUE 0.
+       01  WRK-QTDE-INVALIDO PIC  9(06) COMP VALUE 0.
+      *----------------------------------------------------------------*
+        LINKAGE SECTION.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+
+           PERFORM 001-INICIALIZACAO.
+           PERFORM 002-PROCESSA-CNPJ UNTIL WRK-FIM-ARQUIVO-SIM.
+           PERFORM 003-FINAL.
+
+           IF WRK-QTDE-INVALIDO > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+      *************************
+       001-INICIALIZACAO SECTION.
+      *************************
+           OPEN INPUT ARQ-CNPJ-ENTRADA.
+           OPEN OUTPUT ARQ-CNPJ-SAIDA.
+
+           READ ARQ-CNPJ-ENTRADA
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+       001-FIM.
+           EXIT.
+      *************************
+       002-PROCESSA-CNPJ SECTION.
+      *************************
+           ADD 1 TO WRK-QTDE-LIDOS.
+
+           CALL 'CNPJALFA' USING ENT-CNPJ WRK-CNPJ-ALFA
+                                  WRK-CNPJ-VALIDO.
+
+           MOVE SPACES        TO REG-CNPJ-SAIDA.
+           MOVE WRK-CNPJ-ALFA TO SAI-CNPJ-ALFA.
+
+           IF WRK-CNPJ-VALIDO-SIM
+              DISPLAY WRK-CNPJ-ALFA '  VALIDO'
+              MOVE 'VALIDO'   TO SAI-SITUACAO
+           ELSE
+              ADD 1 TO WRK-QTDE-INVALIDO
+              DISPLAY WRK-CNPJ-ALFA '  INVALIDO'
+              MOVE 'INVALIDO' TO SAI-SITUACAO
+           END-IF.
+
+           WRITE REG-CNPJ-SAIDA.
+
+           READ ARQ-CNPJ-ENTRADA
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+       002-FIM.
+           EXIT.
+      *************************
+       003-FINAL SECTION.
+      *************************
+           CLOSE ARQ-CNPJ-ENTRADA.
+           CLOSE ARQ-CNPJ-SAIDA.
+
+           DISPLAY '==========================================='.
+           DISPLAY 'CNPJ LIDOS..............: ' WRK-QTDE-LIDOS.
+           DISPLAY 'CNPJ INVALIDOS..........: ' WRK-QTDE-INVALIDO.
+           DISPLAY '==========================================='.
+       003-FIM.
+           EXIT.
