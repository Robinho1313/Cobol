@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *  TCCODES    - CONDICOES DOS CODIGOS DE TIPO DE CONTA
+      *               01 = CORRENTE       03 = SALARIO
+      *               02 = POUPANCA       04 = INVESTIMENTO
+      *----------------------------------------------------------------*
+           88  TC-CORRENTE             VALUE 1.
+           88  TC-POUPANCA             VALUE 2.
+           88  TC-SALARIO              VALUE 3.
+           88  TC-INVESTIMENTO         VALUE 4.
