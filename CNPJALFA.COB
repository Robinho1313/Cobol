@@ -1,16 +1,16 @@
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
-      *----------------------------------------------------------------*        
+      *----------------------------------------------------------------*
        PROGRAM-ID. CNPJALFA.
        AUTHOR. ROBSON BORGES DOS SANTOS.
        INSTALLATION.  where.
        DATE-WRITTEN.  27/07/2025.
        DATE-COMPILED. 27/07/2025.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
        ENVIRONMENT DIVISION.
-      *----------------------------------------------------------------*     
+      *----------------------------------------------------------------*
        CONFIGURATION SECTION.
-       SPECIAL-NAMES. 
+       SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -18,36 +18,167 @@
        DATA DIVISION.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
-        FILE SECTION.      
+        FILE SECTION.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
-      *----------------------------------------------------------------*  
-        WORKING-STORAGE SECTION. 
-      *----------------------------------------------------------------*       
-       01  COD-CNPJ-DP      PIC  S9(004) COMP-3 VALUE 3271.                                     
-       01  CDV-CNPJ-DP      PIC   X(002) VALUE '93'. 
-       01  CNPJ-DECIMAL-DP  PIC   9(012) VALUE ZEROS. 
+       01  CNPJ-DECIMAL-DP  PIC   9(012) VALUE ZEROS.
+       01  CNPJ-DIGITOS REDEFINES CNPJ-DECIMAL-DP.
+           05  CNPJ-DIG     PIC 9(001) OCCURS 12 TIMES.
        01  CNPJ-NUMERICO    PIC   X(014) VALUE SPACES.
-       01  CNPJ-ALFA        PIC   X(018) VALUE SPACES.                                      
-      *----------------------------------------------------------------* 
+       01  CNPJ-ALFA        PIC   X(018) VALUE SPACES.
+
+      * PESOS DO MODULO 11 - 1o E 2o DIGITO VERIFICADOR DO CNPJ
+       01  TAB-PESO1-VALORES.
+           05  FILLER PIC 9 VALUE 5.
+           05  FILLER PIC 9 VALUE 4.
+           05  FILLER PIC 9 VALUE 3.
+           05  FILLER PIC 9 VALUE 2.
+           05  FILLER PIC 9 VALUE 9.
+           05  FILLER PIC 9 VALUE 8.
+           05  FILLER PIC 9 VALUE 7.
+           05  FILLER PIC 9 VALUE 6.
+           05  FILLER PIC 9 VALUE 5.
+           05  FILLER PIC 9 VALUE 4.
+           05  FILLER PIC 9 VALUE 3.
+           05  FILLER PIC 9 VALUE 2.
+       01  TAB-PESO1 REDEFINES TAB-PESO1-VALORES.
+           05  PESO1        PIC 9 OCCURS 12 TIMES.
+
+       01  TAB-PESO2-VALORES.
+           05  FILLER PIC 9 VALUE 6.
+           05  FILLER PIC 9 VALUE 5.
+           05  FILLER PIC 9 VALUE 4.
+           05  FILLER PIC 9 VALUE 3.
+           05  FILLER PIC 9 VALUE 2.
+           05  FILLER PIC 9 VALUE 9.
+           05  FILLER PIC 9 VALUE 8.
+           05  FILLER PIC 9 VALUE 7.
+           05  FILLER PIC 9 VALUE 6.
+           05  FILLER PIC 9 VALUE 5.
+           05  FILLER PIC 9 VALUE 4.
+           05  FILLER PIC 9 VALUE 3.
+           05  FILLER PIC 9 VALUE 2.
+       01  TAB-PESO2 REDEFINES TAB-PESO2-VALORES.
+           05  PESO2        PIC 9 OCCURS 13 TIMES.
+
+       01  WRK-DIG13        PIC 9(001) OCCURS 13 TIMES.
+       01  WRK-DV1          PIC 9(001) VALUE 0.
+       01  WRK-DV2          PIC 9(001) VALUE 0.
+       01  WRK-SOMA         PIC 9(004) COMP VALUE 0.
+       01  WRK-QUOCIENTE    PIC 9(004) COMP VALUE 0.
+       01  WRK-RESTO        PIC 9(002) COMP VALUE 0.
+       01  WRK-IND          PIC 9(002) COMP VALUE 0.
+      *----------------------------------------------------------------*
         LINKAGE SECTION.
       *----------------------------------------------------------------*
+      * LK-CNPJ-NUMERICO  - 14 DIGITOS: BASE (12) + DV INFORMADO (2)
+      * LK-CNPJ-ALFA      - CNPJ FORMATADO COM PONTUACAO
+      * LK-CNPJ-VALIDO    - 'S' SE OS DV INFORMADOS CONFEREM, 'N' SENAO
+      *----------------------------------------------------------------*
+       01  LK-CNPJ-NUMERICO PIC   9(014).
+       01  LK-CNPJ-ALFA     PIC   X(018).
+       01  LK-CNPJ-VALIDO   PIC   X(001).
       *----------------------------------------------------------------*
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-CNPJ-NUMERICO
+                                 LK-CNPJ-ALFA
+                                 LK-CNPJ-VALIDO.
       *----------------------------------------------------------------*
-           MOVE COD-CNPJ-DP TO CNPJ-DECIMAL-DP.
-           MOVE CNPJ-DECIMAL-DP TO CNPJ-NUMERICO.
-           MOVE CDV-CNPJ-DP TO CNPJ-NUMERICO(13:2).
+           MOVE LK-CNPJ-NUMERICO(1:12) TO CNPJ-DECIMAL-DP.
+           MOVE LK-CNPJ-NUMERICO       TO CNPJ-NUMERICO.
+
+           PERFORM 001-CALCULA-DV1.
+           PERFORM 002-CALCULA-DV2.
+           PERFORM 003-MONTA-ALFA.
+           PERFORM 004-VALIDA-ENTRADA.
+
+           MOVE CNPJ-ALFA     TO LK-CNPJ-ALFA.
+
+           GOBACK.
+      ****************************
+       001-CALCULA-DV1 SECTION.
+      ****************************
+           MOVE 0 TO WRK-SOMA.
+
+           PERFORM 001A-SOMA-PESO1
+               VARYING WRK-IND FROM 1 BY 1 UNTIL WRK-IND > 12.
+
+           DIVIDE WRK-SOMA BY 11
+               GIVING WRK-QUOCIENTE REMAINDER WRK-RESTO.
+
+           IF WRK-RESTO < 2
+              MOVE 0 TO WRK-DV1
+           ELSE
+              COMPUTE WRK-DV1 = 11 - WRK-RESTO
+           END-IF.
+       001-FIM.
+           EXIT.
+      ****************************
+       001A-SOMA-PESO1 SECTION.
+      ****************************
+           COMPUTE WRK-SOMA = WRK-SOMA +
+                   (CNPJ-DIG(WRK-IND) * PESO1(WRK-IND)).
+       001A-FIM.
+           EXIT.
+      ****************************
+       002-CALCULA-DV2 SECTION.
+      ****************************
+           MOVE 0 TO WRK-SOMA.
+
+           PERFORM 002A-COPIA-DIGITO
+               VARYING WRK-IND FROM 1 BY 1 UNTIL WRK-IND > 12.
+
+           MOVE WRK-DV1 TO WRK-DIG13(13).
+
+           PERFORM 002B-SOMA-PESO2
+               VARYING WRK-IND FROM 1 BY 1 UNTIL WRK-IND > 13.
+
+           DIVIDE WRK-SOMA BY 11
+               GIVING WRK-QUOCIENTE REMAINDER WRK-RESTO.
 
+           IF WRK-RESTO < 2
+              MOVE 0 TO WRK-DV2
+           ELSE
+              COMPUTE WRK-DV2 = 11 - WRK-RESTO
+           END-IF.
+       002-FIM.
+           EXIT.
+      ****************************
+       002A-COPIA-DIGITO SECTION.
+      ****************************
+           MOVE CNPJ-DIG(WRK-IND) TO WRK-DIG13(WRK-IND).
+       002A-FIM.
+           EXIT.
+      ****************************
+       002B-SOMA-PESO2 SECTION.
+      ****************************
+           COMPUTE WRK-SOMA = WRK-SOMA +
+                   (WRK-DIG13(WRK-IND) * PESO2(WRK-IND)).
+       002B-FIM.
+           EXIT.
+      ****************************
+       003-MONTA-ALFA SECTION.
+      ****************************
            MOVE CNPJ-NUMERICO(1:2)    TO CNPJ-ALFA(1:2).
            MOVE '.'                   TO CNPJ-ALFA(3:1).
            MOVE CNPJ-NUMERICO(3:3)    TO CNPJ-ALFA(4:3).
-           MOVE '.'                   TO CNPJ-ALFA(7:1). 
+           MOVE '.'                   TO CNPJ-ALFA(7:1).
            MOVE CNPJ-NUMERICO(6:3)    TO CNPJ-ALFA(8:10).
            MOVE '/'                   TO CNPJ-ALFA(11:1).
            MOVE CNPJ-NUMERICO(9:4)    TO CNPJ-ALFA(12:4).
            MOVE '-'                   TO CNPJ-ALFA(16:1).
            MOVE CNPJ-NUMERICO(13:2)   TO CNPJ-ALFA(17:2).
-           
-           DISPLAY CNPJ-ALFA.    
-      *---------------     
-           STOP RUN.
\ No newline at end of file
+       003-FIM.
+           EXIT.
+      ****************************
+       004-VALIDA-ENTRADA SECTION.
+      ****************************
+           IF WRK-DV1 = LK-CNPJ-NUMERICO(13:1)
+              AND WRK-DV2 = LK-CNPJ-NUMERICO(14:1)
+              MOVE 'S' TO LK-CNPJ-VALIDO
+           ELSE
+              MOVE 'N' TO LK-CNPJ-VALIDO
+           END-IF.
+       004-FIM.
+           EXIT.
