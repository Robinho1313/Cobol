@@ -0,0 +1,137 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. CNPJEXC.
+       AUTHOR. ROBSON BORGES DOS SANTOS.
+       INSTALLATION.  where.
+       DATE-WRITTEN.  11/08/2025.
+       DATE-COMPILED. 11/08/2025.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LOTE-CNPJ ASSIGN TO "CNPJLOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-LOTE.
+
+           SELECT ARQ-EXCECAO ASSIGN TO "CNPJEXR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCECAO.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+        FILE SECTION.
+      *----------------------------------------------------------------*
+       FD  ARQ-LOTE-CNPJ
+           LABEL RECORD IS STANDARD.
+       01  REG-LOTE-CNPJ.
+           05  LOTE-NUM-REGISTRO   PIC 9(006).
+           05  LOTE-NOME-EMPRESA   PIC X(030).
+           05  LOTE-CNPJ           PIC 9(014).
+
+       FD  ARQ-EXCECAO
+           LABEL RECORD IS STANDARD.
+       01  REG-EXCECAO.
+           05  EXC-NUM-REGISTRO    PIC 9(006).
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  EXC-NOME-EMPRESA    PIC X(030).
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  EXC-CNPJ-ALFA       PIC X(018).
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  EXC-MOTIVO          PIC X(030).
+      *----------------------------------------------------------------*
+        WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       01  WRK-FS-LOTE       PIC  X(002).
+       01  WRK-FS-EXCECAO    PIC  X(002).
+       01  WRK-FIM-ARQUIVO   PIC  X(001) VALUE 'N'.
+           88 WRK-FIM-ARQUIVO-SIM   VALUE 'S'.
+       01  WRK-CNPJ-ALFA     PIC  X(018) VALUE SPACES.
+       01  WRK-CNPJ-VALIDO   PIC  X(001) VALUE 'N'.
+           88 WRK-CNPJ-VALIDO-SIM   VALUE 'S'.
+       01  WRK-QTDE-LIDOS    PIC  9(06) COMP VALUE 0.
+       01  WRK-QTDE-EXCECOES PIC  9(06) COMP VALUE 0.
+      *----------------------------------------------------------------*
+        LINKAGE SECTION.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+
+           PERFORM 001-INICIALIZACAO.
+           PERFORM 002-VERIFICA-CNPJ UNTIL WRK-FIM-ARQUIVO-SIM.
+           PERFORM 003-FINAL.
+
+           IF WRK-QTDE-EXCECOES > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+      *************************
+       001-INICIALIZACAO SECTION.
+      *************************
+           OPEN INPUT ARQ-LOTE-CNPJ.
+           OPEN OUTPUT ARQ-EXCECAO.
+
+           READ ARQ-LOTE-CNPJ
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+       001-FIM.
+           EXIT.
+      *************************
+       002-VERIFICA-CNPJ SECTION.
+      *************************
+           ADD 1 TO WRK-QTDE-LIDOS.
+
+           CALL 'CNPJALFA' USING LOTE-CNPJ WRK-CNPJ-ALFA
+                                  WRK-CNPJ-VALIDO.
+
+           IF NOT WRK-CNPJ-VALIDO-SIM
+              PERFORM 002A-GRAVA-EXCECAO
+           END-IF.
+
+           READ ARQ-LOTE-CNPJ
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+       002-FIM.
+           EXIT.
+      *************************
+       002A-GRAVA-EXCECAO SECTION.
+      *************************
+           ADD 1 TO WRK-QTDE-EXCECOES.
+
+           MOVE SPACES               TO REG-EXCECAO.
+           MOVE LOTE-NUM-REGISTRO    TO EXC-NUM-REGISTRO.
+           MOVE LOTE-NOME-EMPRESA    TO EXC-NOME-EMPRESA.
+           MOVE WRK-CNPJ-ALFA        TO EXC-CNPJ-ALFA.
+           MOVE 'DIGITO VERIFICADOR INVALIDO' TO EXC-MOTIVO.
+
+           WRITE REG-EXCECAO.
+
+           DISPLAY 'EXCECAO - REG ' LOTE-NUM-REGISTRO
+                   ' CNPJ ' WRK-CNPJ-ALFA.
+       002A-FIM.
+           EXIT.
+      *************************
+       003-FINAL SECTION.
+      *************************
+           CLOSE ARQ-LOTE-CNPJ.
+           CLOSE ARQ-EXCECAO.
+
+           DISPLAY '==========================================='.
+           DISPLAY '   RELATORIO DE EXCECOES DE CNPJ - LOTE'.
+           DISPLAY '==========================================='.
+           DISPLAY 'REGISTROS LIDOS.........: ' WRK-QTDE-LIDOS.
+           DISPLAY 'CNPJ COM EXCECAO........: ' WRK-QTDE-EXCECOES.
+           DISPLAY '==========================================='.
+       003-FIM.
+           EXIT.
