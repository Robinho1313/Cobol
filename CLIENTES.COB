@@ -1,93 +1,725 @@
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
-      *----------------------------------------------------------------*        
+      *----------------------------------------------------------------*
        PROGRAM-ID. CLIENTES.
        AUTHOR. ROBSON BORGES DOS SANTOS.
        INSTALLATION.  where.
        DATE-WRITTEN.  22/07/2025.
        DATE-COMPILED. 22/07/2025.
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
        ENVIRONMENT DIVISION.
-      *----------------------------------------------------------------*     
+      *----------------------------------------------------------------*
        CONFIGURATION SECTION.
-       SPECIAL-NAMES. 
+       SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "CLIMST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT ARQ-REJEITO ASSIGN TO "CLIREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REJEITO.
+           SELECT ARQ-TAXAS ASSIGN TO "TXPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TAXAS.
+           SELECT ARQ-AUDITORIA ASSIGN TO "CLIAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
+           SELECT ARQ-CHECKPOINT ASSIGN TO "CLICKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CHECKPOINT.
+           SELECT ARQ-PARM ASSIGN TO "CLIPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARM.
+           SELECT ARQ-EXTRATO ASSIGN TO "CLIEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXTRATO.
       *----------------------------------------------------------------*
        DATA DIVISION.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
-        FILE SECTION.      
+        FILE SECTION.
+      *----------------------------------------------------------------*
+       FD  CLIENTE-MASTER
+           LABEL RECORD IS STANDARD.
+       01  REG-CLIENTE.
+           05  CLI-CONTA-NUM       PIC 9(006).
+           05  CLI-NOME            PIC X(030).
+           05  CLI-TIPO-CONTA      PIC 9(001).
+           05  CLI-SALDO           PIC S9(07).
+           05  CLI-CNPJ            PIC 9(014).
+           05  CLI-MOEDA           PIC X(003).
+      *----------------------------------------------------------------*
+       FD  ARQ-REJEITO
+           LABEL RECORD IS STANDARD.
+       01  REG-REJEITO.
+           05  REJ-CONTA-NUM       PIC 9(006).
+           05  REJ-NOME            PIC X(030).
+           05  REJ-TIPO-CONTA      PIC 9(001).
+           05  REJ-MOTIVO          PIC X(040).
+      *----------------------------------------------------------------*
+       FD  ARQ-TAXAS
+           LABEL RECORD IS STANDARD.
+       01  REG-TAXA.
+           05  TAXA-TIPO-CONTA     PIC 9(001).
+           05  TAXA-DEPOSITO       PIC S9(07).
+           05  TAXA-TARIFA         PIC S9(07).
+           05  TAXA-FATOR-MULT     PIC S9(03).
+           05  TAXA-FATOR-DIV      PIC S9(03).
+           05  TAXA-FATOR-JUROS    PIC S9(03).
+      *----------------------------------------------------------------*
+       FD  ARQ-AUDITORIA
+           LABEL RECORD IS STANDARD.
+       01  REG-AUDITORIA.
+           05  AUD-DATA            PIC 9(006).
+           05  AUD-CONTA-NUM       PIC 9(006).
+           05  AUD-NOME            PIC X(030).
+           05  AUD-CONDICAO        PIC X(040).
+           05  AUD-SALDO           PIC S9(07).
+      *----------------------------------------------------------------*
+       FD  ARQ-CHECKPOINT
+           LABEL RECORD IS STANDARD.
+       01  REG-CHECKPOINT.
+           05  CKP-CONTADOR        PIC 9(006).
+           05  CKP-ULTIMA-CONTA    PIC 9(006).
+           05  CKP-TOT-CORRENTE    PIC S9(09).
+           05  CKP-TOT-POUPANCA    PIC S9(09).
+           05  CKP-TOT-SALARIO     PIC S9(09).
+           05  CKP-TOT-INVESTIMENTO PIC S9(09).
+           05  CKP-TOT-GERAL       PIC S9(09).
+           05  CKP-TOT-GERAL-OUTRAS PIC S9(09).
+           05  CKP-QTD-CORRENTE    PIC 9(05).
+           05  CKP-QTD-POUPANCA    PIC 9(05).
+           05  CKP-QTD-SALARIO     PIC 9(05).
+           05  CKP-QTD-INVESTIMENTO PIC 9(05).
+           05  CKP-QTD-GERAL-OUTRAS PIC 9(05).
+           05  CKP-QTDE-REJEITOS   PIC 9(05).
+      *----------------------------------------------------------------*
+       FD  ARQ-PARM
+           LABEL RECORD IS STANDARD.
+       01  REG-PARM.
+           05  PARM-MODO-EXTRATO   PIC X(001).
+      *----------------------------------------------------------------*
+       FD  ARQ-EXTRATO
+           LABEL RECORD IS STANDARD.
+       01  REG-EXTRATO.
+           05  EXT-DATA            PIC 9(006).
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  EXT-CONTA-NUM       PIC 9(006).
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  EXT-NOME            PIC X(030).
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  EXT-DESCRICAO       PIC X(020).
+           05  FILLER              PIC X(001) VALUE SPACE.
+           05  EXT-VALOR-FMT       PIC +Z.ZZZ.ZZ9,99.
+           05  EXT-VALOR-FMT-ALT   PIC X(016).
+      *----------------------------------------------------------------*
+        WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       01  WRK-FS-MASTER     PIC  X(002).
+           88 WRK-FS-MASTER-OK      VALUE '00'.
+           88 WRK-FS-MASTER-FIM     VALUE '10'.
+       01  WRK-FS-REJEITO    PIC  X(002).
+       01  WRK-FS-TAXAS      PIC  X(002).
+       01  WRK-FS-AUDITORIA  PIC  X(002).
+       01  WRK-FS-CHECKPOINT PIC  X(002).
+       01  WRK-FS-PARM       PIC  X(002).
+       01  WRK-FS-EXTRATO    PIC  X(002).
+       01  WRK-MODO-EXTRATO  PIC  X(001) VALUE 'N'.
+           88 WRK-MODO-EXTRATO-SIM  VALUE 'S'.
+       01  WRK-EXT-DESCRICAO PIC  X(020) VALUE SPACES.
+       01  WRK-DATA-SISTEMA  PIC  9(006) VALUE ZEROS.
+       01  WRK-MOTIVO-AUD    PIC  X(040) VALUE SPACES.
+       01  WRK-FIM-CKP       PIC  X(001) VALUE 'N'.
+           88 WRK-FIM-CKP-SIM       VALUE 'S'.
+       01  WRK-REINICIO      PIC  X(001) VALUE 'N'.
+           88 WRK-REINICIO-SIM      VALUE 'S'.
+       01  WRK-INTERVALO-CKP PIC  9(04) COMP VALUE 50.
+       01  WRK-CONTADOR-REG  PIC  9(06) COMP VALUE 0.
+       01  WRK-QTDE-PULAR    PIC  9(06) COMP VALUE 0.
+       01  WRK-IND-PULA      PIC  9(06) COMP VALUE 0.
+       01  WRK-QTDE-CKP-DIV  PIC  9(04) COMP VALUE 0.
+       01  WRK-RESTO-CKP     PIC  9(04) COMP VALUE 0.
+       01  WRK-FIM-ARQUIVO   PIC  X(001) VALUE 'N'.
+           88 WRK-FIM-ARQUIVO-SIM   VALUE 'S'.
+       01  WRK-FIM-TAXAS     PIC  X(001) VALUE 'N'.
+           88 WRK-FIM-TAXAS-SIM     VALUE 'S'.
+       01  WRK-QTDE-TAXAS    PIC  9(02) COMP VALUE 0.
+       01  WRK-TAXA-ACHADA   PIC  X(001) VALUE 'N'.
+           88 WRK-TAXA-ACHADA-SIM   VALUE 'S'.
+       01  WRK-TAB-TAXAS.
+           05  WRK-TAB-TAXA OCCURS 10 TIMES
+                            INDEXED BY WRK-IDX-TAXA.
+               10  WRK-TAB-TIPO         PIC 9(001).
+               10  WRK-TAB-DEPOSITO     PIC S9(07) COMP.
+               10  WRK-TAB-TARIFA       PIC S9(07) COMP.
+               10  WRK-TAB-MULT         PIC S9(03) COMP.
+               10  WRK-TAB-DIV          PIC S9(03) COMP.
+               10  WRK-TAB-JUROS        PIC S9(03) COMP.
+       01  WRK-REG-VALIDO    PIC  X(001) VALUE 'S'.
+           88 WRK-REG-VALIDO-SIM    VALUE 'S'.
+       01  WRK-MOTIVO-REJ    PIC  X(040) VALUE SPACES.
+       01  WRK-QTDE-REJEITOS PIC  9(05) COMP VALUE 0.
+       01  WRK-CONTA-NUM     PIC  9(006).
+       01  WRK-NOME          PIC  X(030) VALUE SPACES.
+       01  WRK-SALDO         PIC S9(07) COMP VALUE 0.
+       01  WRK-SALDO-FMT     PIC +Z.ZZZ.ZZ9,99.
+       01  WRK-TIPO-CONTA    PIC 9.
+           COPY TCCODES.
+       01  WRK-CNPJ          PIC 9(014) VALUE ZEROS.
+       01  WRK-CNPJ-ALFA     PIC X(018) VALUE SPACES.
+       01  WRK-CNPJ-VALIDO   PIC X(001) VALUE 'N'.
+           88 WRK-CNPJ-VALIDO-SIM   VALUE 'S'.
+       01  WRK-TOT-CORRENTE  PIC S9(09) COMP VALUE 0.
+       01  WRK-TOT-POUPANCA  PIC S9(09) COMP VALUE 0.
+       01  WRK-TOT-SALARIO   PIC S9(09) COMP VALUE 0.
+       01  WRK-TOT-INVESTIMENTO PIC S9(09) COMP VALUE 0.
+       01  WRK-TOT-GERAL     PIC S9(09) COMP VALUE 0.
+       01  WRK-TOT-GERAL-OUTRAS PIC S9(09) COMP VALUE 0.
+       01  WRK-QTD-GERAL-OUTRAS PIC 9(05) COMP VALUE 0.
+       01  WRK-QTD-CORRENTE  PIC 9(05) COMP VALUE 0.
+       01  WRK-QTD-POUPANCA  PIC 9(05) COMP VALUE 0.
+       01  WRK-QTD-SALARIO   PIC 9(05) COMP VALUE 0.
+       01  WRK-QTD-INVESTIMENTO PIC 9(05) COMP VALUE 0.
+       01  WRK-TOT-FMT       PIC +ZZZ.ZZZ.ZZ9,99.
+       01  WRK-MOEDA         PIC X(003) VALUE 'BRL'.
+           88 WRK-MOEDA-BRL         VALUE 'BRL'.
+           88 WRK-MOEDA-USD         VALUE 'USD'.
+       01  WRK-SALDO-ABS     PIC 9(007) VALUE ZEROS.
+       01  WRK-SALDO-DIGITOS REDEFINES WRK-SALDO-ABS.
+           05  WRK-SALDO-DIG PIC 9(001) OCCURS 7 TIMES.
+       01  WRK-SALDO-SINAL-ALT PIC X(001) VALUE SPACE.
+       01  WRK-SALDO-FMT-ALT PIC X(016) VALUE SPACES.
+       01  WRK-SALDO-SUPR    PIC X(007) VALUE SPACES.
+       01  WRK-SALDO-VISTO-NZ PIC X(001) VALUE 'N'.
+           88 WRK-SALDO-VISTO-NZ-SIM VALUE 'S'.
+       01  WRK-IND-ALT       PIC 9(02) COMP VALUE 0.
       *----------------------------------------------------------------*
-      *----------------------------------------------------------------*  
-        WORKING-STORAGE SECTION. 
-      *----------------------------------------------------------------*       
-       01  WRK-NOME         PIC  X(030) VALUE SPACES.                                     
-       01  WRK-SALDO        PIC S9(07) COMP VALUE 0. 
-       01  WRK-SALDO-FMT    PIC +Z.ZZ9,99.  
-       01  WRK-TIPO-CONTA   PIC 9.                                      
-      *----------------------------------------------------------------* 
         LINKAGE SECTION.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
-      
-           MOVE 'ROBSON'  TO WRK-NOME.
-           MOVE 5000      TO WRK-SALDO.
-           MOVE 2         TO WRK-TIPO-CONTA. 
-         
-           PERFORM 002-CALCULADO.
-           PERFORM 003-VERIFICACAO.
+
+           PERFORM 001-INICIALIZACAO.
+           PERFORM 005-PROCESSA-CLIENTE UNTIL WRK-FIM-ARQUIVO-SIM.
            PERFORM 004-FINAL.
-     
-           STOP RUN.     
+
+           STOP RUN.
+      *************************
+       001-INICIALIZACAO SECTION.
+      *************************
+           PERFORM 009-VERIFICA-REINICIO.
+           PERFORM 011-VERIFICA-PARM.
+
+           OPEN INPUT CLIENTE-MASTER.
+
+           IF WRK-REINICIO-SIM
+              OPEN EXTEND ARQ-REJEITO
+              OPEN EXTEND ARQ-AUDITORIA
+              OPEN EXTEND ARQ-CHECKPOINT
+              PERFORM 009B-PULA-PROCESSADOS
+           ELSE
+              OPEN OUTPUT ARQ-REJEITO
+              OPEN OUTPUT ARQ-AUDITORIA
+              OPEN OUTPUT ARQ-CHECKPOINT
+           END-IF.
+
+           IF WRK-MODO-EXTRATO-SIM
+              IF WRK-REINICIO-SIM
+                 OPEN EXTEND ARQ-EXTRATO
+              ELSE
+                 OPEN OUTPUT ARQ-EXTRATO
+              END-IF
+           END-IF.
+
+           ACCEPT WRK-DATA-SISTEMA FROM DATE.
+
+           PERFORM 007-CARREGA-TAXAS.
+
+           READ CLIENTE-MASTER
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+       001-FIM.
+           EXIT.
       ************************
        002-CALCULADO SECTION.
-      ************************           
-           EVALUATE WRK-TIPO-CONTA
-            WHEN 1
+      ************************
+           MOVE 'S' TO WRK-REG-VALIDO.
+
+           EVALUATE TRUE
+            WHEN TC-CORRENTE
                DISPLAY 'CONTA CORRENTE'
-            WHEN 2
+            WHEN TC-POUPANCA
                DISPLAY 'CONTA POUPANCA'
-            WHEN OTHER 
+            WHEN TC-SALARIO
+               DISPLAY 'CONTA SALARIO'
+            WHEN TC-INVESTIMENTO
+               DISPLAY 'CONTA INVESTIMENTO'
+            WHEN OTHER
                DISPLAY 'NAO E CONTA DE PAGAMENTO'
-           END-EVALUATE.  
-           
-           ADD 4000 TO WRK-SALDO.
-           SUBTRACT 300 from WRK-SALDO.
-           MULTIPLY WRK-SALDO BY 2 GIVING WRK-SALDO.
-           DIVIDE WRK-SALDO   BY 4 GIVING WRK-SALDO.
-           COMPUTE WRK-SALDO = WRK-SALDO * 2.
-
-           MOVE WRK-SALDO TO WRK-SALDO-FMT.    
-       002-FIM. 
-           EXIT. 
-      ************************* 
+               MOVE 'N' TO WRK-REG-VALIDO
+               MOVE 'TIPO DE CONTA INVALIDO' TO WRK-MOTIVO-REJ
+               PERFORM 006-REJEITA-REGISTRO
+               GO TO 002-FIM
+           END-EVALUATE.
+
+           MOVE 'N' TO WRK-TAXA-ACHADA.
+           SET WRK-IDX-TAXA TO 1.
+           SEARCH WRK-TAB-TAXA
+               AT END
+                   MOVE 'N' TO WRK-REG-VALIDO
+                   MOVE 'TAXA NAO CADASTRADA' TO WRK-MOTIVO-REJ
+                   PERFORM 006-REJEITA-REGISTRO
+                   GO TO 002-FIM
+               WHEN WRK-TAB-TIPO(WRK-IDX-TAXA) = WRK-TIPO-CONTA
+                   MOVE 'S' TO WRK-TAXA-ACHADA
+           END-SEARCH.
+
+           IF WRK-MODO-EXTRATO-SIM
+              MOVE 'SALDO DE ABERTURA'  TO WRK-EXT-DESCRICAO
+              PERFORM 012-GRAVA-EXTRATO
+           END-IF.
+
+           ADD WRK-TAB-DEPOSITO(WRK-IDX-TAXA)   TO WRK-SALDO.
+           IF WRK-MODO-EXTRATO-SIM
+              MOVE 'DEPOSITO'           TO WRK-EXT-DESCRICAO
+              PERFORM 012-GRAVA-EXTRATO
+           END-IF.
+
+           SUBTRACT WRK-TAB-TARIFA(WRK-IDX-TAXA) FROM WRK-SALDO.
+           IF WRK-MODO-EXTRATO-SIM
+              MOVE 'TARIFA'             TO WRK-EXT-DESCRICAO
+              PERFORM 012-GRAVA-EXTRATO
+           END-IF.
+
+           MULTIPLY WRK-SALDO BY WRK-TAB-MULT(WRK-IDX-TAXA)
+                                   GIVING WRK-SALDO
+               ON SIZE ERROR
+                   MOVE 'N' TO WRK-REG-VALIDO
+                   MOVE 'FATOR MULT ESTOUROU SALDO' TO WRK-MOTIVO-REJ
+                   PERFORM 006-REJEITA-REGISTRO
+                   GO TO 002-FIM
+           END-MULTIPLY.
+           IF WRK-MODO-EXTRATO-SIM
+              MOVE 'FATOR MULTIPLICADOR' TO WRK-EXT-DESCRICAO
+              PERFORM 012-GRAVA-EXTRATO
+           END-IF.
+
+           DIVIDE WRK-SALDO BY WRK-TAB-DIV(WRK-IDX-TAXA)
+                                   GIVING WRK-SALDO
+               ON SIZE ERROR
+                   MOVE 'N' TO WRK-REG-VALIDO
+                   MOVE 'FATOR DIVISOR ZERADO' TO WRK-MOTIVO-REJ
+                   PERFORM 006-REJEITA-REGISTRO
+                   GO TO 002-FIM
+           END-DIVIDE.
+           IF WRK-MODO-EXTRATO-SIM
+              MOVE 'FATOR DIVISOR'      TO WRK-EXT-DESCRICAO
+              PERFORM 012-GRAVA-EXTRATO
+           END-IF.
+
+           COMPUTE WRK-SALDO = WRK-SALDO * WRK-TAB-JUROS(WRK-IDX-TAXA)
+               ON SIZE ERROR
+                   MOVE 'N' TO WRK-REG-VALIDO
+                   MOVE 'FATOR JUROS ESTOUROU SALDO' TO WRK-MOTIVO-REJ
+                   PERFORM 006-REJEITA-REGISTRO
+                   GO TO 002-FIM
+           END-COMPUTE.
+           IF WRK-MODO-EXTRATO-SIM
+              MOVE 'FATOR JUROS'        TO WRK-EXT-DESCRICAO
+              PERFORM 012-GRAVA-EXTRATO
+              MOVE 'SALDO DE FECHAMENTO' TO WRK-EXT-DESCRICAO
+              PERFORM 012-GRAVA-EXTRATO
+           END-IF.
+
+           IF WRK-MOEDA-BRL
+              MOVE WRK-SALDO TO WRK-SALDO-FMT
+           ELSE
+              PERFORM 010-FORMATA-SALDO-ALT
+           END-IF.
+
+           IF WRK-MOEDA-BRL
+              EVALUATE TRUE
+               WHEN TC-CORRENTE
+                  ADD 1         TO WRK-QTD-CORRENTE
+                  ADD WRK-SALDO TO WRK-TOT-CORRENTE
+               WHEN TC-POUPANCA
+                  ADD 1         TO WRK-QTD-POUPANCA
+                  ADD WRK-SALDO TO WRK-TOT-POUPANCA
+               WHEN TC-SALARIO
+                  ADD 1         TO WRK-QTD-SALARIO
+                  ADD WRK-SALDO TO WRK-TOT-SALARIO
+               WHEN TC-INVESTIMENTO
+                  ADD 1         TO WRK-QTD-INVESTIMENTO
+                  ADD WRK-SALDO TO WRK-TOT-INVESTIMENTO
+              END-EVALUATE
+              ADD WRK-SALDO TO WRK-TOT-GERAL
+           ELSE
+              ADD 1         TO WRK-QTD-GERAL-OUTRAS
+              ADD WRK-SALDO TO WRK-TOT-GERAL-OUTRAS
+           END-IF.
+       002-FIM.
+           EXIT.
+      *************************
        003-VERIFICACAO SECTION.
-      *************************           
+      *************************
+           DISPLAY 'CONTA.......: ' WRK-CONTA-NUM.
            DISPLAY 'NOME........: ' WRK-NOME.
+           DISPLAY 'CNPJ........: ' WRK-CNPJ-ALFA.
+
+           IF NOT WRK-CNPJ-VALIDO-SIM
+              DISPLAY 'CNPJ COM DIGITO VERIFICADOR INVALIDO'
+           END-IF.
+
            DISPLAY 'SALDO.......: ' WRK-SALDO.
-           DISPLAY 'SALDO-FMT...: ' WRK-SALDO-FMT.
+           DISPLAY 'MOEDA.......: ' WRK-MOEDA.
+
+           IF WRK-MOEDA-BRL
+              DISPLAY 'SALDO-FMT...: ' WRK-SALDO-FMT
+           ELSE
+              DISPLAY 'SALDO-FMT...: ' WRK-SALDO-FMT-ALT
+           END-IF.
 
-           if WRK-SALDO LESS OR EQUAL 0 
+           if WRK-SALDO LESS OR EQUAL 0
               DISPLAY 'NAO POSSUI SALDO'
-           ELSE 
-              DISPLAY 'SALDO POSITIVO'   
-           END-IF.   
+              MOVE 'SALDO ZERO OU NEGATIVO' TO WRK-MOTIVO-AUD
+              PERFORM 008-GRAVA-AUDITORIA
+           ELSE
+              DISPLAY 'SALDO POSITIVO'
+           END-IF.
 
-           IF (WRK-TIPO-CONTA EQUAL 2) 
-                        AND 
+           IF TC-POUPANCA
+                        AND
               (WRK-SALDO GREATER THAN 5000)
-              DISPLAY 'PARABENS POR ECONOMIZAR' 
-           END-IF.     
-       003-FIM. 
-           EXIT.         
+              DISPLAY 'PARABENS POR ECONOMIZAR'
+              MOVE 'META DE POUPANCA ATINGIDA' TO WRK-MOTIVO-AUD
+              PERFORM 008-GRAVA-AUDITORIA
+           END-IF.
+       003-FIM.
+           EXIT.
 
-      ******************** 
+      *************************
        004-FINAL SECTION.
-      ********************         
+      *************************
+           CLOSE CLIENTE-MASTER.
+           CLOSE ARQ-REJEITO.
+           CLOSE ARQ-AUDITORIA.
+           CLOSE ARQ-CHECKPOINT.
+
+           IF WRK-MODO-EXTRATO-SIM
+              CLOSE ARQ-EXTRATO
+           END-IF.
+
+           DISPLAY ' '.
+           DISPLAY '==========================================='.
+           DISPLAY '     BALANCETE DE VERIFICACAO - CLIENTES'.
+           DISPLAY '==========================================='.
+
+           MOVE WRK-TOT-CORRENTE TO WRK-TOT-FMT.
+           DISPLAY 'CONTA CORRENTE  QTDE: ' WRK-QTD-CORRENTE
+                   ' SUBTOTAL: ' WRK-TOT-FMT.
+
+           MOVE WRK-TOT-POUPANCA TO WRK-TOT-FMT.
+           DISPLAY 'CONTA POUPANCA  QTDE: ' WRK-QTD-POUPANCA
+                   ' SUBTOTAL: ' WRK-TOT-FMT.
+
+           MOVE WRK-TOT-SALARIO TO WRK-TOT-FMT.
+           DISPLAY 'CONTA SALARIO   QTDE: ' WRK-QTD-SALARIO
+                   ' SUBTOTAL: ' WRK-TOT-FMT.
+
+           MOVE WRK-TOT-INVESTIMENTO TO WRK-TOT-FMT.
+           DISPLAY 'CONTA INVESTIMENTO QTDE: ' WRK-QTD-INVESTIMENTO
+                   ' SUBTOTAL: ' WRK-TOT-FMT.
+
+           DISPLAY '---------------------------------------------'.
+
+           MOVE WRK-TOT-GERAL TO WRK-TOT-FMT.
+           DISPLAY 'TOTAL GERAL (BRL)......: ' WRK-TOT-FMT.
+
+           MOVE WRK-TOT-GERAL-OUTRAS TO WRK-TOT-FMT.
+           DISPLAY 'TOTAL EM OUTRAS MOEDAS..: ' WRK-TOT-FMT
+                   ' QTDE: ' WRK-QTD-GERAL-OUTRAS
+                   ' (NAO RECONCILIADO AO BALANCETE EM BRL)'.
+           DISPLAY '==========================================='.
+           DISPLAY 'REGISTROS REJEITADOS...: ' WRK-QTDE-REJEITOS.
+           DISPLAY '==========================================='.
            DISPLAY 'FINAL DO PROGRAMA'.
-       004-FIM. EXIT.    
-        
\ No newline at end of file
+       004-FIM.
+           EXIT.
+      *************************
+       005-PROCESSA-CLIENTE SECTION.
+      *************************
+           ADD 1 TO WRK-CONTADOR-REG.
+
+           MOVE CLI-CONTA-NUM  TO WRK-CONTA-NUM.
+           MOVE CLI-NOME       TO WRK-NOME.
+           MOVE CLI-TIPO-CONTA TO WRK-TIPO-CONTA.
+           MOVE CLI-SALDO      TO WRK-SALDO.
+           MOVE CLI-CNPJ       TO WRK-CNPJ.
+           MOVE CLI-MOEDA      TO WRK-MOEDA.
+
+           CALL 'CNPJALFA' USING WRK-CNPJ WRK-CNPJ-ALFA WRK-CNPJ-VALIDO.
+
+           PERFORM 002-CALCULADO.
+
+           IF WRK-REG-VALIDO-SIM
+              PERFORM 003-VERIFICACAO
+           END-IF.
+
+           DIVIDE WRK-CONTADOR-REG BY WRK-INTERVALO-CKP
+               GIVING WRK-QTDE-CKP-DIV REMAINDER WRK-RESTO-CKP.
+
+           IF WRK-RESTO-CKP = 0
+              PERFORM 009D-GRAVA-CHECKPOINT
+           END-IF.
+
+           READ CLIENTE-MASTER
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+       005-FIM.
+           EXIT.
+      *************************
+       006-REJEITA-REGISTRO SECTION.
+      *************************
+           ADD 1 TO WRK-QTDE-REJEITOS.
+
+           MOVE WRK-CONTA-NUM  TO REJ-CONTA-NUM.
+           MOVE WRK-NOME       TO REJ-NOME.
+           MOVE WRK-TIPO-CONTA TO REJ-TIPO-CONTA.
+           MOVE WRK-MOTIVO-REJ TO REJ-MOTIVO.
+
+           WRITE REG-REJEITO.
+       006-FIM.
+           EXIT.
+      *************************
+       008-GRAVA-AUDITORIA SECTION.
+      *************************
+           MOVE WRK-DATA-SISTEMA TO AUD-DATA.
+           MOVE WRK-CONTA-NUM    TO AUD-CONTA-NUM.
+           MOVE WRK-NOME         TO AUD-NOME.
+           MOVE WRK-MOTIVO-AUD   TO AUD-CONDICAO.
+           MOVE WRK-SALDO        TO AUD-SALDO.
+
+           WRITE REG-AUDITORIA.
+       008-FIM.
+           EXIT.
+      *************************
+       009-VERIFICA-REINICIO SECTION.
+      *************************
+           MOVE 'N' TO WRK-REINICIO.
+
+           OPEN INPUT ARQ-CHECKPOINT.
+
+           IF WRK-FS-CHECKPOINT = '00'
+              MOVE 'S' TO WRK-REINICIO
+
+              READ ARQ-CHECKPOINT
+                  AT END
+                      MOVE 'S' TO WRK-FIM-CKP
+              END-READ
+
+              PERFORM 009A-LE-PROXIMO-CKP UNTIL WRK-FIM-CKP-SIM
+
+              CLOSE ARQ-CHECKPOINT
+           END-IF.
+       009-FIM.
+           EXIT.
+      *************************
+       009A-LE-PROXIMO-CKP SECTION.
+      *************************
+           MOVE CKP-CONTADOR      TO WRK-CONTADOR-REG.
+           MOVE CKP-TOT-CORRENTE  TO WRK-TOT-CORRENTE.
+           MOVE CKP-TOT-POUPANCA  TO WRK-TOT-POUPANCA.
+           MOVE CKP-TOT-SALARIO   TO WRK-TOT-SALARIO.
+           MOVE CKP-TOT-INVESTIMENTO TO WRK-TOT-INVESTIMENTO.
+           MOVE CKP-TOT-GERAL     TO WRK-TOT-GERAL.
+           MOVE CKP-TOT-GERAL-OUTRAS TO WRK-TOT-GERAL-OUTRAS.
+           MOVE CKP-QTD-CORRENTE  TO WRK-QTD-CORRENTE.
+           MOVE CKP-QTD-POUPANCA  TO WRK-QTD-POUPANCA.
+           MOVE CKP-QTD-SALARIO   TO WRK-QTD-SALARIO.
+           MOVE CKP-QTD-INVESTIMENTO TO WRK-QTD-INVESTIMENTO.
+           MOVE CKP-QTD-GERAL-OUTRAS TO WRK-QTD-GERAL-OUTRAS.
+           MOVE CKP-QTDE-REJEITOS TO WRK-QTDE-REJEITOS.
+
+           READ ARQ-CHECKPOINT
+               AT END
+                   MOVE 'S' TO WRK-FIM-CKP
+           END-READ.
+       009A-FIM.
+           EXIT.
+      *************************
+       009B-PULA-PROCESSADOS SECTION.
+      *************************
+           MOVE WRK-CONTADOR-REG TO WRK-QTDE-PULAR.
+
+           PERFORM 009C-LE-DESCARTA
+               VARYING WRK-IND-PULA FROM 1 BY 1
+               UNTIL WRK-IND-PULA > WRK-QTDE-PULAR.
+       009B-FIM.
+           EXIT.
+      *************************
+       009C-LE-DESCARTA SECTION.
+      *************************
+           READ CLIENTE-MASTER
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+       009C-FIM.
+           EXIT.
+      *************************
+       009D-GRAVA-CHECKPOINT SECTION.
+      *************************
+           MOVE WRK-CONTADOR-REG  TO CKP-CONTADOR.
+           MOVE WRK-CONTA-NUM     TO CKP-ULTIMA-CONTA.
+           MOVE WRK-TOT-CORRENTE  TO CKP-TOT-CORRENTE.
+           MOVE WRK-TOT-POUPANCA  TO CKP-TOT-POUPANCA.
+           MOVE WRK-TOT-SALARIO   TO CKP-TOT-SALARIO.
+           MOVE WRK-TOT-INVESTIMENTO TO CKP-TOT-INVESTIMENTO.
+           MOVE WRK-TOT-GERAL     TO CKP-TOT-GERAL.
+           MOVE WRK-TOT-GERAL-OUTRAS TO CKP-TOT-GERAL-OUTRAS.
+           MOVE WRK-QTD-CORRENTE  TO CKP-QTD-CORRENTE.
+           MOVE WRK-QTD-POUPANCA  TO CKP-QTD-POUPANCA.
+           MOVE WRK-QTD-SALARIO   TO CKP-QTD-SALARIO.
+           MOVE WRK-QTD-INVESTIMENTO TO CKP-QTD-INVESTIMENTO.
+           MOVE WRK-QTD-GERAL-OUTRAS TO CKP-QTD-GERAL-OUTRAS.
+           MOVE WRK-QTDE-REJEITOS TO CKP-QTDE-REJEITOS.
+
+           WRITE REG-CHECKPOINT.
+       009D-FIM.
+           EXIT.
+      *************************
+       010-FORMATA-SALDO-ALT SECTION.
+      *************************
+           IF WRK-SALDO < 0
+              MOVE '-' TO WRK-SALDO-SINAL-ALT
+              COMPUTE WRK-SALDO-ABS = WRK-SALDO * -1
+           ELSE
+              MOVE '+' TO WRK-SALDO-SINAL-ALT
+              MOVE WRK-SALDO TO WRK-SALDO-ABS
+           END-IF.
+
+           MOVE SPACES               TO WRK-SALDO-SUPR.
+           MOVE 'N'                  TO WRK-SALDO-VISTO-NZ.
+
+           PERFORM 010A-SUPRIME-DIGITO-ALT
+               VARYING WRK-IND-ALT FROM 1 BY 1
+               UNTIL WRK-IND-ALT > 7.
+
+           MOVE SPACES               TO WRK-SALDO-FMT-ALT.
+           MOVE WRK-SALDO-SINAL-ALT  TO WRK-SALDO-FMT-ALT(1:1).
+           MOVE WRK-SALDO-SUPR(1:1)  TO WRK-SALDO-FMT-ALT(2:1).
+
+           IF WRK-SALDO-SUPR(1:1) NOT = SPACE
+              MOVE ','               TO WRK-SALDO-FMT-ALT(3:1)
+           END-IF.
+
+           MOVE WRK-SALDO-SUPR(2:3)  TO WRK-SALDO-FMT-ALT(4:3).
+
+           IF WRK-SALDO-SUPR(1:4) NOT = '    '
+              MOVE ','               TO WRK-SALDO-FMT-ALT(7:1)
+           END-IF.
+
+           MOVE WRK-SALDO-SUPR(5:3)  TO WRK-SALDO-FMT-ALT(8:3).
+           MOVE '.'                  TO WRK-SALDO-FMT-ALT(11:1).
+           MOVE '00'                 TO WRK-SALDO-FMT-ALT(12:2).
+       010-FIM.
+           EXIT.
+      *************************
+       010A-SUPRIME-DIGITO-ALT SECTION.
+      *************************
+           IF WRK-IND-ALT = 7 AND NOT WRK-SALDO-VISTO-NZ-SIM
+              MOVE WRK-SALDO-DIG(WRK-IND-ALT)
+                                TO WRK-SALDO-SUPR(WRK-IND-ALT:1)
+           ELSE
+              IF WRK-SALDO-DIG(WRK-IND-ALT) = 0
+                                AND NOT WRK-SALDO-VISTO-NZ-SIM
+                 MOVE SPACE     TO WRK-SALDO-SUPR(WRK-IND-ALT:1)
+              ELSE
+                 MOVE WRK-SALDO-DIG(WRK-IND-ALT)
+                                TO WRK-SALDO-SUPR(WRK-IND-ALT:1)
+                 MOVE 'S'       TO WRK-SALDO-VISTO-NZ
+              END-IF
+           END-IF.
+       010A-FIM.
+           EXIT.
+      *************************
+       011-VERIFICA-PARM SECTION.
+      *************************
+           MOVE 'N' TO WRK-MODO-EXTRATO.
+
+           OPEN INPUT ARQ-PARM.
+
+           IF WRK-FS-PARM = '00'
+              READ ARQ-PARM
+                  NOT AT END
+                      MOVE PARM-MODO-EXTRATO TO WRK-MODO-EXTRATO
+              END-READ
+              CLOSE ARQ-PARM
+           END-IF.
+       011-FIM.
+           EXIT.
+      *************************
+       012-GRAVA-EXTRATO SECTION.
+      *************************
+           MOVE SPACES           TO REG-EXTRATO.
+           MOVE WRK-DATA-SISTEMA  TO EXT-DATA.
+           MOVE WRK-CONTA-NUM     TO EXT-CONTA-NUM.
+           MOVE WRK-NOME          TO EXT-NOME.
+           MOVE WRK-EXT-DESCRICAO TO EXT-DESCRICAO.
+
+           IF WRK-MOEDA-BRL
+              MOVE WRK-SALDO         TO EXT-VALOR-FMT
+           ELSE
+              PERFORM 010-FORMATA-SALDO-ALT
+              MOVE WRK-SALDO-FMT-ALT TO EXT-VALOR-FMT-ALT
+           END-IF.
+
+           WRITE REG-EXTRATO.
+       012-FIM.
+           EXIT.
+      *************************
+       007-CARREGA-TAXAS SECTION.
+      *************************
+           OPEN INPUT ARQ-TAXAS.
+
+           READ ARQ-TAXAS
+               AT END
+                   MOVE 'S' TO WRK-FIM-TAXAS
+           END-READ.
+
+           PERFORM 007A-LE-PROXIMA-TAXA UNTIL WRK-FIM-TAXAS-SIM.
+
+           CLOSE ARQ-TAXAS.
+       007-FIM.
+           EXIT.
+      *************************
+       007A-LE-PROXIMA-TAXA SECTION.
+      *************************
+           ADD 1 TO WRK-QTDE-TAXAS.
+
+           IF WRK-QTDE-TAXAS > 10
+              DISPLAY 'ARQUIVO DE TAXAS COM MAIS DE 10 REGISTROS'
+              DISPLAY 'PROCESSAMENTO INTERROMPIDO'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+           SET WRK-IDX-TAXA TO WRK-QTDE-TAXAS.
+
+           MOVE TAXA-TIPO-CONTA  TO WRK-TAB-TIPO(WRK-IDX-TAXA).
+           MOVE TAXA-DEPOSITO    TO WRK-TAB-DEPOSITO(WRK-IDX-TAXA).
+           MOVE TAXA-TARIFA      TO WRK-TAB-TARIFA(WRK-IDX-TAXA).
+           MOVE TAXA-FATOR-MULT  TO WRK-TAB-MULT(WRK-IDX-TAXA).
+           MOVE TAXA-FATOR-DIV   TO WRK-TAB-DIV(WRK-IDX-TAXA).
+           MOVE TAXA-FATOR-JUROS TO WRK-TAB-JUROS(WRK-IDX-TAXA).
+
+           READ ARQ-TAXAS
+               AT END
+                   MOVE 'S' TO WRK-FIM-TAXAS
+           END-READ.
+       007A-FIM.
+           EXIT.
