@@ -0,0 +1,59 @@
+//CLIRUN   JOB (ACCT),'BALANCETE CLIENTES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* STEP CLEANUP  - DESCATALOGA AS SAIDAS DO CICLO ANTERIOR PARA
+//*                 QUE OS STEPS ABAIXO POSSAM ALOCAR DISP=NEW SEM
+//*                 ABEND POR DSN JA CATALOGADO. PARA REINICIAR UM
+//*                 JOB QUE ABENDOU (RESTART/CHECKPOINT DO STEP
+//*                 BALANCET), RESSUBMETA A PARTIR DO STEP BALANCET
+//*                 (RESTART=BALANCET) OU COMENTE O STEP CLEANUP,
+//*                 SENAO O CHECKPOINT DE CLICKP E PERDIDO ANTES DE
+//*                 SER LIDO NOVAMENTE.
+//* STEP VALCNPJ  - VALIDA O LOTE DE CNPJ DE NOVOS CADASTROS
+//* STEP BALANCET - RODA O BALANCETE DE CLIENTES, SO SE O STEP
+//*                 VALCNPJ TIVER TERMINADO COM RC MENOR QUE 4
+//* STEP CNPJRPT  - RELATORIO DE EXCECOES DE CNPJ DO LOTE DE
+//*                 CADASTROS (REGISTROS COM DIGITO INVALIDO)
+//*--------------------------------------------------------------*
+//CLEANUP  EXEC PGM=IEFBR14
+//CNPJSAI  DD   DSN=CLI.CNPJ.FORMATADO,DISP=(MOD,DELETE,DELETE)
+//CLIREJ   DD   DSN=CLI.CLIENTE.REJEITO,DISP=(MOD,DELETE,DELETE)
+//CLIAUD   DD   DSN=CLI.CLIENTE.AUDITORIA,DISP=(MOD,DELETE,DELETE)
+//CLICKP   DD   DSN=CLI.CLIENTE.CHECKPOINT,DISP=(MOD,DELETE,DELETE)
+//CLIEXT   DD   DSN=CLI.CLIENTE.EXTRATO,DISP=(MOD,DELETE,DELETE)
+//CNPJEXR  DD   DSN=CLI.CNPJ.EXCECAO,DISP=(MOD,DELETE,DELETE)
+//*
+//VALCNPJ  EXEC PGM=CNPJLOTE
+//CNPJENT  DD   DSN=CLI.CNPJ.ENTRADA,DISP=SHR
+//CNPJSAI  DD   DSN=CLI.CNPJ.FORMATADO,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSOUDMP DD   SYSOUT=*
+//*
+//BALANCET EXEC PGM=CLIENTES,COND=(3,LT,VALCNPJ)
+//CLIMST   DD   DSN=CLI.CLIENTE.MASTER,DISP=SHR
+//CLIREJ   DD   DSN=CLI.CLIENTE.REJEITO,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TXPARM   DD   DSN=CLI.TAXA.PARAMETRO,DISP=SHR
+//CLIAUD   DD   DSN=CLI.CLIENTE.AUDITORIA,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CLICKP   DD   DSN=CLI.CLIENTE.CHECKPOINT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CLIPARM  DD   DSN=CLI.CLIENTE.PARM,DISP=SHR
+//CLIEXT   DD   DSN=CLI.CLIENTE.EXTRATO,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSOUDMP DD   SYSOUT=*
+//*
+//CNPJRPT  EXEC PGM=CNPJEXC
+//CNPJLOT  DD   DSN=CLI.CNPJ.LOTE,DISP=SHR
+//CNPJEXR  DD   DSN=CLI.CNPJ.EXCECAO,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSOUDMP DD   SYSOUT=*
